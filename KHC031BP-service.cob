@@ -32,55 +32,100 @@
       ******************************************************************
        WORKING-STORAGE   SECTION.                                       
                                                                         
-      ** ���O���G���A��`                                             
+      ** D-ログ域G���A��`
                                                                         
            COPY XAU0101    PREFIXING D-.                                
        01  KXU002SC               PIC  X(008) VALUE 'KXU002SC'.         
        01  KXU009SC               PIC  X(008) VALUE 'KXU009SC'.         
        01  WKPGMID                PIC  X(010) VALUE 'KHC031BP'.         
                                                                         
-       01  ABND-CODE SYNC         PIC S9(004) COMP VALUE 16.            
-       01  ARGCNT                 PIC  9(002) VALUE  0.                 
-       01  ARGDATA                PIC  X(008) VALUE SPACE.              
-       01  MAXARG                 PIC  9(001) VALUE  1.                 
-                                                                        
-           EXEC SQL BEGIN DECLARE SECTION END-EXEC.                     
-                                                                        
-      ** �z�X�g�ϐ���`                                                 
-                                                                        
-       01 W-���o����.                                                   
-          03  W-���N���o�J�n�N��.                                       
-            05  W-���N���o�J�n�N     PIC  X(4).                         
-            05  W-���N���o�J�n��     PIC  X(2).                         
-          03  W-���N���o�I���N��.                                       
-            05  W-���N���o�I���N     PIC  X(4).                         
-            05  W-���N���o�I����     PIC  X(2).                         
-          03  W-�O�N���o�J�n�N��.                                       
-            05  W-�O�N���o�J�n�N     PIC  X(4).                         
-            05  W-�O�N���o�J�n��     PIC  X(2).                         
-          03  W-�O�N���o�I���N��.                                       
-            05  W-�O�N���o�I���N     PIC  X(4).                         
-            05  W-�O�N���o�I����     PIC  X(2).                         
-          03  W-�S���X�^�C�v       PIC  9(4).                           
-       01 WK���o����.                                                   
-          03  WK���N���o�J�n�N��     PIC  X(6).                         
-          03  WK���N���o�I���N��     PIC  X(6).                         
-          03  WK�O�N���o�J�n�N��     PIC  X(6).                         
-          03  WK�O�N���o�I���N��     PIC  X(6).                         
-          03  WK���N�x             PIC  X(4).                           
-          03  WK�O�N�x             PIC  X(4).                           
-          03  WK�Ώ۔N���x         PIC  X(6).                           
-          03  WK�Ώۂ`�a�敪       PIC  X(1).                           
-                                                                        
-       01  W-COUNTER.                                                   
-           03  SYS040-CNT         PIC  9(011)  VALUE 0.                 
-           03  SYS045-CNT         PIC  9(011)  VALUE 0.                 
-           03  INSERT-CNT         PIC  9(011)  VALUE 0.                 
-           03  UPDATE-CNT         PIC  9(011)  VALUE 0.                 
-           03  DELETE-CNT         PIC  9(011)  VALUE 0.                 
-           03  ERROR-CNT          PIC  9(011)  VALUE 0.                 
-           03  EXIST-CNT          PIC  9(011)  VALUE 0.                 
-           03  NOT-EXIST-CNT      PIC  9(011)  VALUE 0.                 
+       01  ABND-CODE SYNC         PIC S9(004) COMP VALUE 16.
+       01  ARGCNT                 PIC  9(002) VALUE  0.
+       01  ARGDATA                PIC  X(008) VALUE SPACE.
+       01  MAXARG                 PIC  9(002) VALUE 11.
+
+       01  W-プレビューモード区分    PIC  X(001) VALUE '0'.
+           88  プレビューモードである         VALUE '1'.
+       01  W-削除完了済区分          PIC  X(001) VALUE '0'.
+           88  削除完了済である               VALUE '1'.
+       01  W-追加完了済区分デパート  PIC  X(001) VALUE '0'.
+           88  デパート追加完了済である       VALUE '1'.
+       01  W-追加完了済区分CVS      PIC  X(001) VALUE '0'.
+           88  CVS追加完了済である           VALUE '1'.
+       01  W-デパート処理対象区分    PIC  X(001) VALUE '1'.
+           88  デパート処理対象である         VALUE '1'.
+       01  W-CVS処理対象区分        PIC  X(001) VALUE '1'.
+           88  CVS処理対象である             VALUE '1'.
+       01  W-登録元件数              PIC  9(005) VALUE 0.
+       01  W-環境コード件数          PIC  9(002) VALUE 0.
+       01  W-環境コード添字          PIC  9(002) VALUE 0.
+       01  W-引数添字                PIC  9(002) VALUE 0.
+       01  W-環境コード一覧.
+           03  W-環境コード OCCURS 11 TIMES  PIC X(008).
+       01  W-件数差異許容閾値        PIC S9(007) VALUE -10.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+                                                                        
+      ** ホスト変数定義
+
+       01 W-出力期間.
+          03  W-今年度出力開始年月.
+            05  W-今年度出力開始年   PIC  X(4).
+            05  W-今年度出力開始月   PIC  X(2).
+          03  W-今年度出力終了年月.
+            05  W-今年度出力終了年   PIC  X(4).
+            05  W-今年度出力終了月   PIC  X(2).
+          03  W-前年度出力開始年月.
+            05  W-前年度出力開始年   PIC  X(4).
+            05  W-前年度出力開始月   PIC  X(2).
+          03  W-前年度出力終了年月.
+            05  W-前年度出力終了年   PIC  X(4).
+            05  W-前年度出力終了月   PIC  X(2).
+          03  W-西暦年ワーク         PIC  9(4).
+       01 WK出力期間.
+          03  WK今年度出力開始年月   PIC  X(6).
+          03  WK今年度出力終了年月   PIC  X(6).
+          03  WK前年度出力開始年月   PIC  X(6).
+          03  WK前年度出力終了年月   PIC  X(6).
+          03  WK今年度             PIC  X(4).
+          03  WK前年度             PIC  X(4).
+          03  WK対象年月区分       PIC  X(6).
+          03  WK対象Ｙ和暦区分     PIC  X(1).
+
+       01  W-パラメータ拡張.
+          03  W-年度開始月         PIC  X(2).
+          03  W-年度補正           PIC S9(1).
+          03  W-区分数値           PIC  9(2).
+
+       01  W-監査情報.
+          03  W-実行開始時刻       PIC  X(14).
+          03  W-実行終了時刻       PIC  X(14).
+          03  W-削除完了区分       PIC  X(1).
+          03  W-追加完了区分デパート PIC X(1).
+          03  W-追加完了区分CVS    PIC  X(1).
+          03  W-完了区分           PIC  X(1).
+          03  W-実行開始時刻退避   PIC  X(14).
+
+       01  W-件数差異ワーク.
+          03  W-削除前件数         PIC  9(11).
+          03  W-件数差異           PIC S9(11).
+
+       01  W-COUNTER.
+           03  SYS040-CNT         PIC  9(011)  VALUE 0.
+           03  SYS045-CNT         PIC  9(011)  VALUE 0.
+           03  INSERT-CNT         PIC  9(011)  VALUE 0.
+           03  INSERT-CNT-DEPT    PIC  9(011)  VALUE 0.
+           03  INSERT-CNT-CVS     PIC  9(011)  VALUE 0.
+           03  UPDATE-CNT         PIC  9(011)  VALUE 0.
+           03  DELETE-CNT         PIC  9(011)  VALUE 0.
+           03  ERROR-CNT          PIC  9(011)  VALUE 0.
+           03  EXIST-CNT          PIC  9(011)  VALUE 0.
+           03  NOT-EXIST-CNT      PIC  9(011)  VALUE 0.
+           03  ADDED-CNT          PIC  9(011)  VALUE 0.
+           03  REMOVED-CNT        PIC  9(011)  VALUE 0.
+           03  BRAND-CHG-CNT      PIC  9(011)  VALUE 0.
+           03  CHANNEL-CHG-CNT    PIC  9(011)  VALUE 0.
+           03  NEWKBN-CHG-CNT     PIC  9(011)  VALUE 0.
                                                                         
            EXEC SQL END DECLARE SECTION END-EXEC.                       
                                                                         
@@ -93,220 +138,647 @@
       ******************************************************************
        PROCEDURE         DIVISION.                                      
       *-----------------------------------------------------------------
-       �又��.                                                          
+       主処理.
       *-----------------------------------------------------------------
-                                                                        
-      ** ��������                                                       
-                                                                        
-           MOVE  SPACE        TO D-���O���                             
-           MOVE  WKPGMID      TO D-�v���O�����h�c                       
-           MOVE  'STARTED   ' TO D-�J�E���g���o��                       
-           CALL  KXU002SC  USING  D-���O���                            
-                                                                        
-           MOVE 'HCM501'      TO �W���u�R�[�h                           
-           MOVE  1            TO �p�����[�^�ԍ�                         
-           MOVE  1            TO �s�ԍ�                                 
-                                                                        
-      ** ���C��                                                         
-                                                                        
-           EXEC SQL WHENEVER SQLERROR DO PERFORM SQL-ERROR END-EXEC.    
-           PERFORM  �c�a�ڑ����擾����.                               
-           PERFORM  �c�a�ڑ�����.                                       
-           PERFORM  �p�����[�^�擾����.                                 
-           PERFORM  �p�����[�^���O�o�͏���.                             
-           PERFORM  �䒠�폜����.                                       
-           PERFORM  �䒠�ǉ�����.                                       
-           PERFORM  �I������.                                           
-           STOP RUN.                                                    
-                                                                        
+
+      ** 開始ログ出力
+
+           MOVE  SPACE        TO D-ログ域
+           MOVE  WKPGMID      TO D-プログラムＩＤ
+           MOVE  'STARTED   ' TO D-カウント区分
+           CALL  KXU002SC  USING  D-ログ域
+
+           MOVE 'HCM501'      TO ジョブコード
+           MOVE  1            TO パラメータ番号
+           MOVE  1            TO 行番号
+
+      ** メイン制御
+
+           EXEC SQL WHENEVER SQLERROR DO PERFORM SQL-ERROR END-EXEC.
+           PERFORM  得意先接続情報取得処理.
+           MOVE  1            TO W-環境コード添字.
+           PERFORM  環境別再構築処理
+               UNTIL W-環境コード添字 > W-環境コード件数.
+
+           MOVE 'END       '   TO D-カウント区分.
+           CALL KXU002SC   USING  D-ログ域.
+           STOP RUN.
+
       *-----------------------------------------------------------------
-       �c�a�ڑ����擾����.                                            
+       環境別再構築処理.
       *-----------------------------------------------------------------
-           ACCEPT ARGCNT  FROM ARGNUM                                   
-           IF ARGCNT > MAXARG                                           
-             THEN                                                       
-               MOVE '�����Ɍ�肪����܂�'   TO D-���b�Z�[�W���        
-               CALL KXU002SC              USING D-���O���              
-               MOVE ABND-CODE                TO RETURN-CODE             
-               STOP RUN                                                 
-             ELSE                                                       
-               IF ARGCNT = 0                                            
-                 THEN                                                   
-                   MOVE SPACE                TO ARGDATA                 
-                 ELSE                                                   
-                   ACCEPT ARGDATA FROM ARGVAL                           
-                     ON EXCEPTION                                       
-                       MOVE '�����Ɍ�肪����܂�' TO D-���b�Z�[�W���  
-                       CALL KXU002SC            USING D-���O���        
-                       MOVE ABND-CODE              TO RETURN-CODE       
-                       STOP RUN                                         
-                     NOT ON EXCEPTION                                   
-                       CONTINUE                                         
-                   END-ACCEPT                                           
-               END-IF                                                   
-           END-IF                                                       
-      *                                                                 
-           CALL KXU009SC  USING  BY VALUE      ARGDATA                  
-                                 BY REFERENCE  USERNAME                 
-                                               PASSWD                   
-                                               DB-NAME                  
-           IF RETURN-CODE NOT = 0                                       
-             THEN                                                       
-               STOP RUN                                                 
-             ELSE                                                       
-               CONTINUE                                                 
-           END-IF.                                                      
-                                                                        
+           MOVE  '0'          TO W-削除完了済区分
+           MOVE  '0'          TO W-追加完了済区分デパート
+           MOVE  '0'          TO W-追加完了済区分CVS
+
+           MOVE  0            TO SYS040-CNT
+           MOVE  0            TO SYS045-CNT
+           MOVE  0            TO INSERT-CNT
+           MOVE  0            TO INSERT-CNT-DEPT
+           MOVE  0            TO INSERT-CNT-CVS
+           MOVE  0            TO UPDATE-CNT
+           MOVE  0            TO DELETE-CNT
+           MOVE  0            TO ERROR-CNT
+           MOVE  0            TO EXIST-CNT
+           MOVE  0            TO NOT-EXIST-CNT
+           MOVE  0            TO ADDED-CNT
+           MOVE  0            TO REMOVED-CNT
+           MOVE  0            TO BRAND-CHG-CNT
+           MOVE  0            TO CHANNEL-CHG-CNT
+           MOVE  0            TO NEWKBN-CHG-CNT
+
+           MOVE  W-環境コード(W-環境コード添字)  TO ARGDATA.
+
+           CALL KXU009SC  USING  BY VALUE      ARGDATA
+                                 BY REFERENCE  USERNAME
+                                               PASSWD
+                                               DB-NAME
+           IF RETURN-CODE NOT = 0
+             THEN
+               STOP RUN
+             ELSE
+               CONTINUE
+           END-IF
+
+           PERFORM  得意先接続処理.
+           PERFORM  パラメータ取得処理.
+           PERFORM  パラメータ内容出力処理.
+           PERFORM  再開状態取得処理.
+
+           IF プレビューモードである
+             THEN
+               PERFORM  プレビュー集計処理
+             ELSE
+               IF 削除完了済である
+                 THEN
+                   CONTINUE
+                 ELSE
+                   PERFORM  帳票削除処理
+               END-IF
+               IF デパート追加完了済である
+                 THEN
+                   CONTINUE
+                 ELSE
+                   IF デパート処理対象である
+                     THEN
+                       PERFORM  帳票追加処理
+                   END-IF
+               END-IF
+               IF CVS追加完了済である
+                 THEN
+                   CONTINUE
+                 ELSE
+                   IF CVS処理対象である
+                     THEN
+                       PERFORM  帳票追加処理ＣＶＳ
+                   END-IF
+               END-IF
+               PERFORM  変更点報告処理
+           END-IF
+
+           PERFORM  終了処理.
+           ADD  1  TO W-環境コード添字.
+
       *-----------------------------------------------------------------
-       �c�a�ڑ�����.                                                    
+       得意先接続情報取得処理.
       *-----------------------------------------------------------------
-           EXEC SQL                                                     
-             CONNECT :USERNAME IDENTIFIED BY :PASSWD AT :DB-NAME        
-           END-EXEC.                                                    
-                                                                        
+           ACCEPT ARGCNT  FROM ARGNUM
+           IF ARGCNT > MAXARG
+             THEN
+               MOVE '引数に誤りがあります'   TO
+                   D-メッセージ域
+               CALL KXU002SC              USING D-ログ域
+               MOVE ABND-CODE                TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE  '0'          TO W-プレビューモード区分
+           MOVE  0            TO W-環境コード件数
+           MOVE  SPACE        TO W-環境コード一覧
+
+           IF ARGCNT = 0
+             THEN
+               MOVE  1            TO W-環境コード件数
+               MOVE  SPACE        TO W-環境コード(1)
+             ELSE
+               PERFORM  引数取込処理  VARYING W-引数添字 FROM
+                   1 BY 1
+                   UNTIL W-引数添字 > ARGCNT
+
+               IF W-環境コード件数 > 0
+                 AND  W-環境コード(W-環境コード件数) =
+                     'PREVIEW '
+                 THEN
+                   MOVE  '1'          TO
+                       W-プレビューモード区分
+                   MOVE  SPACE        TO
+                       W-環境コード(W-環境コード件数)
+                   SUBTRACT  1        FROM W-環境コード件数
+               END-IF
+
+               IF W-環境コード件数 = 0
+                 THEN
+                   MOVE  1            TO W-環境コード件数
+                   MOVE  SPACE        TO W-環境コード(1)
+               END-IF
+           END-IF.
+
       *-----------------------------------------------------------------
-       SQL-ERROR.                                                       
+       引数取込処理.
       *-----------------------------------------------------------------
-           MOVE  '�r�p�k�G���[' TO D-���b�Z�[�W���.                    
-           CALL  KXU002SC  USING  D-���O���.                           
-           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.                
-           MOVE 'ORACLE ERROR DETECTED:' TO D-���b�Z�[�W���.           
-           MOVE SQLERRMC TO D-���b�Z�[�W���(25:100).                   
-           CALL KXU002SC USING D-���O���.                              
-                                                                        
-           EXEC SQL AT :DB-NAME ROLLBACK WORK RELEASE END-EXEC.         
-                                                                        
-           MOVE ABND-CODE TO RETURN-CODE                                
-           STOP RUN.                                                    
-                                                                        
+           DISPLAY  W-引数添字          UPON ARGUMENT-NUMBER
+           ACCEPT ARGDATA FROM ARGVAL
+             ON EXCEPTION
+               MOVE '引数に誤りがあります' TO
+                   D-メッセージ域
+               CALL KXU002SC            USING D-ログ域
+               MOVE ABND-CODE              TO RETURN-CODE
+               STOP RUN
+             NOT ON EXCEPTION
+               ADD  1                 TO W-環境コード件数
+               MOVE ARGDATA           TO
+                   W-環境コード(W-環境コード件数)
+           END-ACCEPT.
+
       *-----------------------------------------------------------------
-       �p�����[�^�擾����.                                              
+       得意先接続処理.
       *-----------------------------------------------------------------
-           EXEC SQL WHENEVER NOT FOUND DO PERFORM SQL-ERRORP END-EXEC.  
-           EXEC SQL WHENEVER SQLERROR DO PERFORM SQL-ERRORP END-EXEC.   
-           EXEC SQL AT :DB-NAME                                         
-             SELECT *                                                   
-               INTO :�p�����[�^�t�@�C��                                 
-               FROM XAT_PARAM TP                                        
-              WHERE TP.�W���u�R�[�h   = :�W���u�R�[�h                   
-                AND TP.�p�����[�^�ԍ� = :�p�����[�^�ԍ�                 
-                AND TP.�s�ԍ�         = :�s�ԍ�                         
-           END-EXEC.                                                    
-           MOVE �p�����[�^�t�@�C��  TO �N���w��p�����[�^REC(1:90)      
-                                                                        
-      *     IF �Ώ۔N���x(5:2) = '01' OR '02' OR '03'                    
-      *       THEN                                                       
-      *          MOVE �Ώ۔N���x(1:4)   TO W-�S���X�^�C�v                
-      *          COMPUTE W-�S���X�^�C�v =  W-�S���X�^�C�v - 1            
-      *          MOVE W-�S���X�^�C�v    TO W-���N���o�J�n�N              
-      *       ELSE                                                       
-      *          MOVE �Ώ۔N���x(1:4)   TO W-���N���o�J�n�N              
-      *     END-IF                                                       
-      *     MOVE '04'              TO W-���N���o�J�n��                   
-           MOVE �Ώ۔N���x(1:4)   TO W-���N���o�J�n�N              
-           MOVE '01'              TO W-���N���o�J�n��                   
-                                                                        
-           MOVE �Ώ۔N���x        TO W-���N���o�I���N��                 
-                                                                        
-           MOVE W-���N���o�J�n�N  TO W-�S���X�^�C�v                     
-           COMPUTE W-�S���X�^�C�v  = W-�S���X�^�C�v - 1                 
-           MOVE W-�S���X�^�C�v    TO W-�O�N���o�J�n�N                   
-           MOVE W-���N���o�J�n��  TO W-�O�N���o�J�n��                   
-                                                                        
-           MOVE W-���N���o�I���N  TO W-�S���X�^�C�v                     
-           COMPUTE W-�S���X�^�C�v  = W-�S���X�^�C�v - 1                 
-           MOVE W-�S���X�^�C�v    TO W-�O�N���o�I���N                   
-           MOVE W-���N���o�I����  TO W-�O�N���o�I����                   
-                                                                        
-           MOVE W-���N���o�J�n�N��  TO WK���N���o�J�n�N��               
-           MOVE W-���N���o�I���N��  TO WK���N���o�I���N��               
-           MOVE W-�O�N���o�J�n�N��  TO WK�O�N���o�J�n�N��               
-           MOVE W-�O�N���o�I���N��  TO WK�O�N���o�I���N��               
-           MOVE W-���N���o�J�n�N    TO WK���N�x                         
-           MOVE W-�O�N���o�J�n�N    TO WK�O�N�x                         
-           MOVE �Ώ۔N���x          TO WK�Ώ۔N���x                     
-           MOVE �Ώۂ`�a�敪        TO WK�Ώۂ`�a�敪.                  
-                                                                        
+           EXEC SQL
+             CONNECT :USERNAME IDENTIFIED BY :PASSWD AT :DB-NAME
+           END-EXEC.
+
       *-----------------------------------------------------------------
-       SQL-ERRORP.                                                      
+       SQL-ERROR.
       *-----------------------------------------------------------------
-           MOVE  '�r�p�k�G���[ �p�����[�^�擾����' TO D-���b�Z�[�W���. 
-           CALL  KXU002SC  USING  D-���O���.                           
-           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.                
-           MOVE 'ORACLE ERROR DETECTED:' TO D-���b�Z�[�W���.           
-           MOVE SQLERRMC TO D-���b�Z�[�W���(25:100).                   
-           CALL KXU002SC USING D-���O���.                              
-                                                                        
-           EXEC SQL AT :DB-NAME ROLLBACK WORK RELEASE END-EXEC.         
-                                                                        
-           MOVE ABND-CODE TO RETURN-CODE                                
-           STOP RUN.                                                    
-                                                                        
+           MOVE  'データベースエラー' TO D-メッセージ域.
+           CALL  KXU002SC  USING  D-ログ域.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           MOVE 'ORACLE ERROR DETECTED:' TO D-メッセージ域.
+           MOVE SQLERRMC TO D-メッセージ域(25:100).
+           CALL KXU002SC USING D-ログ域.
+
+           EXEC SQL AT :DB-NAME ROLLBACK WORK RELEASE END-EXEC.
+
+           MOVE ABND-CODE TO RETURN-CODE
+           STOP RUN.
+
       *-----------------------------------------------------------------
-       �p�����[�^���O�o�͏���.                                          
+       パラメータ取得処理.
       *-----------------------------------------------------------------
-           MOVE '�̔��V�X�e��  �����p�p�����[�^          '              
-                                              TO D-���b�Z�[�W���(1:40) 
-           MOVE '�Ώ۔N���x�`�a = @@@@@@*  '  TO D-���b�Z�[�W���(41:27)
-           MOVE  �Ώ۔N���x                   TO D-���b�Z�[�W���(58:6) 
-           MOVE  �Ώۂ`�a�敪                 TO D-���b�Z�[�W���(64:1) 
-           CALL KXU002SC  USING  D-���O���                             
-                                                                        
-           MOVE '���������N��   = @@@@@@   '  TO D-���b�Z�[�W���(41:27)
-           MOVE  ���������N��                 TO D-���b�Z�[�W���(58:6) 
-           CALL KXU002SC  USING  D-���O���                             
-                                                                        
-           MOVE '������N��   = @@@@@@   '  TO D-���b�Z�[�W���(41:27)
-           MOVE  ������N��                 TO D-���b�Z�[�W���(58:6) 
-           CALL KXU002SC  USING  D-���O���                             
-                                                                        
-           MOVE '�K�p�J�n�N���� = @@@@@@@@ '  TO D-���b�Z�[�W���(41:27)
-           MOVE  �K�p�J�n�N����               TO D-���b�Z�[�W���(58:8) 
-           CALL KXU002SC  USING  D-���O���                             
-                                                                        
-           MOVE '�K�p�I���N���� = @@@@@@@@ '  TO D-���b�Z�[�W���(41:27)
-           MOVE  �K�p�I���N����               TO D-���b�Z�[�W���(58:8) 
-           CALL KXU002SC  USING  D-���O���                             
-                                                                        
-           MOVE '���N���o�J�n�N��=@@@@MM   '  TO D-���b�Z�[�W���(41:27)
-           MOVE  WK���N���o�J�n�N��           TO D-���b�Z�[�W���(58:6) 
-           CALL KXU002SC  USING  D-���O���                             
-                                                                        
-           MOVE '���N���o�I���N��=@@@@MM   '  TO D-���b�Z�[�W���(41:27)
-           MOVE  WK���N���o�I���N��           TO D-���b�Z�[�W���(58:6) 
-           CALL KXU002SC  USING  D-���O���                             
-                                                                        
-           MOVE '�O�N���o�J�n�N��=@@@@MM   '  TO D-���b�Z�[�W���(41:27)
-           MOVE  WK�O�N���o�J�n�N��           TO D-���b�Z�[�W���(58:6) 
-           CALL KXU002SC  USING  D-���O���                             
-                                                                        
-           MOVE '�O�N���o�I���N��=@@@@MM   '  TO D-���b�Z�[�W���(41:27)
-           MOVE  WK�O�N���o�I���N��           TO D-���b�Z�[�W���(58:6) 
-           CALL KXU002SC  USING  D-���O���.                            
-                                                                        
+           EXEC SQL WHENEVER NOT FOUND DO PERFORM SQL-ERRORP END-EXEC.
+           EXEC SQL WHENEVER SQLERROR DO PERFORM SQL-ERRORP END-EXEC.
+           EXEC SQL AT :DB-NAME
+             SELECT *
+               INTO :パラメータファイル
+               FROM XAT_PARAM TP
+              WHERE TP.ジョブコード   = :ジョブコード
+                AND TP.パラメータ番号 = :パラメータ番号
+                AND TP.行番号         = :行番号
+           END-EXEC.
+           MOVE パラメータファイル  TO
+               取得パラメータREC(1:90)
+
+      ** 対象年月区分の区分値ごとに年度開始月を
+      ** XAT_PARAM(HCM502)から
+      ** 取得する。該当行が無ければ従来通り１月開始
+      ** ・年度補正なしとする。
+
+           MOVE  '01'         TO W-年度開始月
+           MOVE  0            TO W-年度補正
+
+           MOVE 'HCM502'          TO ジョブコード
+           MOVE 対象年月区分(5:2) TO W-区分数値
+           MOVE  1                TO 行番号
+
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+           EXEC SQL AT :DB-NAME
+             SELECT 開始月, 年度補正値
+               INTO :W-年度開始月, :W-年度補正
+               FROM XAT_PARAM
+              WHERE ジョブコード   = :ジョブコード
+                AND パラメータ番号 = :W-区分数値
+                AND 行番号         = :行番号
+           END-EXEC.
+           EXEC SQL WHENEVER NOT FOUND DO PERFORM SQL-ERRORP END-EXEC.
+
+           MOVE 対象年月区分(1:4)   TO W-今年度出力開始年
+           MOVE W-年度開始月        TO W-今年度出力開始月
+
+           IF W-年度補正 NOT = 0
+             THEN
+               MOVE W-今年度出力開始年 TO W-西暦年ワーク
+               COMPUTE W-西暦年ワーク
+                     = W-西暦年ワーク + W-年度補正
+               MOVE W-西暦年ワーク
+                    TO W-今年度出力開始年
+           END-IF
+
+           MOVE 対象年月区分
+                TO W-今年度出力終了年月
+
+           MOVE W-今年度出力開始年  TO W-西暦年ワーク
+           COMPUTE W-西暦年ワーク  = W-西暦年ワーク - 1
+           MOVE W-西暦年ワーク     TO W-前年度出力開始年
+           MOVE W-今年度出力開始月 TO W-前年度出力開始月
+
+           MOVE W-今年度出力終了年  TO W-西暦年ワーク
+           COMPUTE W-西暦年ワーク  = W-西暦年ワーク - 1
+           MOVE W-西暦年ワーク     TO W-前年度出力終了年
+           MOVE W-今年度出力終了月
+                TO W-前年度出力終了月
+
+           MOVE W-今年度出力開始年月
+                TO WK今年度出力開始年月
+           MOVE W-今年度出力終了年月
+                TO WK今年度出力終了年月
+           MOVE W-前年度出力開始年月
+                TO WK前年度出力開始年月
+           MOVE W-前年度出力終了年月
+                TO WK前年度出力終了年月
+           MOVE W-今年度出力開始年    TO WK今年度
+           MOVE W-前年度出力開始年    TO WK前年度
+           MOVE 対象年月区分          TO WK対象年月区分
+           MOVE 対象Ｙ和暦区分        TO WK対象Ｙ和暦区分.
+
+      ** 対象年月区分ごとに稼働させるソース区分(デ
+      ** パート/CVS)を
+      ** XAT_BRAND_SRCから読む。登録が無い月は従来通り
+      ** 両方稼働とする
+      ** ことで、新チャネル追加時は登録行を足すだけ
+      ** で済み、既存の
+      ** 対象年月区分の挙動は変えない。
+
+           MOVE  '1'          TO W-デパート処理対象区分
+           MOVE  '1'          TO W-CVS処理対象区分
+
+           MOVE  0            TO W-登録元件数
+
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :W-登録元件数
+               FROM XAT_BRAND_SRC
+              WHERE 対象年月区分 <= :WK対象年月区分
+                AND チャネル区分 = '1'
+           END-EXEC.
+           IF W-登録元件数 = 0
+             THEN
+               MOVE  '0'          TO
+                   W-デパート処理対象区分
+           END-IF
+
+           MOVE  0            TO W-登録元件数
+
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :W-登録元件数
+               FROM XAT_BRAND_SRC
+              WHERE 対象年月区分 <= :WK対象年月区分
+                AND チャネル区分 = '2'
+           END-EXEC.
+           IF W-登録元件数 = 0
+             THEN
+               MOVE  '0'          TO W-CVS処理対象区分
+           END-IF
+           EXEC SQL WHENEVER NOT FOUND
+             DO PERFORM SQL-ERRORP END-EXEC.
+
       *-----------------------------------------------------------------
-       �䒠�폜����.                                                    
+       SQL-ERRORP.
       *-----------------------------------------------------------------
-           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.               
-           EXEC SQL WHENEVER SQLERROR DO PERFORM SQL-ERRORD END-EXEC.   
-           EXEC SQL AT :DB-NAME                                         
-            DELETE FROM  HCT_OUT_MISE_DFILE_NEW TD                          
-              WHERE TD.������N�� <= :WK�Ώ۔N���x                    
-           END-EXEC.                                                    
-           MOVE  SQLERRD(3)  TO  DELETE-CNT.                            
+           MOVE
+               'データベースエラー パラメータ取得処理'
+                TO D-メッセージ域.
+           CALL  KXU002SC  USING  D-ログ域.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           MOVE 'ORACLE ERROR DETECTED:' TO D-メッセージ域.
+           MOVE SQLERRMC TO D-メッセージ域(25:100).
+           CALL KXU002SC USING D-ログ域.
+
+           EXEC SQL AT :DB-NAME ROLLBACK WORK RELEASE END-EXEC.
+
+           MOVE ABND-CODE TO RETURN-CODE
+           STOP RUN.
                                                                         
-           MOVE '�䒠�폜�����@����' TO D-���b�Z�[�W���.               
-           CALL KXU002SC   USING  D-���O���.                           
+      *-----------------------------------------------------------------
+       パラメータ内容出力処理.
+      *-----------------------------------------------------------------
+           MOVE
+               '得意先別出荷マスタ  再構築パラメータ   
+                      '
+                                              TO
+                                                  D-メッセージ域(1
+                                                  :40)
+           MOVE '対象年月区分/和暦区分 = @@@@@@*  '  TO
+               D-メッセージ域(41:27)
+           MOVE  対象年月区分                   TO
+               D-メッセージ域(58:6)
+           MOVE  対象Ｙ和暦区分                 TO
+               D-メッセージ域(64:1)
+           CALL KXU002SC  USING  D-ログ域
+
+           MOVE 'DB接続先          = @@@@@@@@ '  TO
+               D-メッセージ域(41:27)
+           MOVE  DB-NAME                       TO
+               D-メッセージ域(58:8)
+           CALL KXU002SC  USING  D-ログ域
+
+           MOVE '今年度出力開始年月 = @@@@MM   '  TO
+               D-メッセージ域(41:27)
+           MOVE  WK今年度出力開始年月           TO
+               D-メッセージ域(58:6)
+           CALL KXU002SC  USING  D-ログ域
+
+           MOVE '今年度出力終了年月 = @@@@MM   '  TO
+               D-メッセージ域(41:27)
+           MOVE  WK今年度出力終了年月           TO
+               D-メッセージ域(58:6)
+           CALL KXU002SC  USING  D-ログ域
+
+           MOVE '前年度出力開始年月 = @@@@MM   '  TO
+               D-メッセージ域(41:27)
+           MOVE  WK前年度出力開始年月           TO
+               D-メッセージ域(58:6)
+           CALL KXU002SC  USING  D-ログ域
+
+           MOVE '前年度出力終了年月 = @@@@MM   '  TO
+               D-メッセージ域(41:27)
+           MOVE  WK前年度出力終了年月           TO
+               D-メッセージ域(58:6)
+           CALL KXU002SC  USING  D-ログ域
+
+           IF プレビューモードである
+             THEN
+               MOVE 'PREVIEW実行中' TO D-メッセージ域
+               CALL KXU002SC  USING  D-ログ域
+           END-IF.
+
+      *-----------------------------------------------------------------
+       再開状態取得処理.
+      *-----------------------------------------------------------------
+           IF プレビューモードである
+             THEN
+               CONTINUE
+             ELSE
+               ACCEPT  W-実行開始時刻(1:8)  FROM DATE YYYYMMDD
+               ACCEPT  W-実行開始時刻(9:6)  FROM TIME
+
+               MOVE  SPACE        TO W-削除完了区分
+               MOVE  SPACE        TO W-追加完了区分デパート
+               MOVE  SPACE        TO W-追加完了区分CVS
+
+               EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+               EXEC SQL AT :DB-NAME
+                 SELECT  削除完了区分,
+                         追加完了区分デパート,
+                         追加完了区分CVS,
+                         実行開始時刻,
+                         NVL(削除件数,0),
+                         NVL(追加件数デパート,0),
+                         NVL(追加件数CVS,0),
+                         NVL(削除前件数,0)
+                   INTO :W-削除完了区分,
+                        :W-追加完了区分デパート,
+                        :W-追加完了区分CVS,
+                        :W-実行開始時刻退避,
+                        :DELETE-CNT,
+                        :INSERT-CNT-DEPT,
+                        :INSERT-CNT-CVS,
+                        :EXIST-CNT
+                   FROM XAT_JOB_AUDIT
+                  WHERE WKPGMID     = :WKPGMID
+                    AND DB接続先     = :DB-NAME
+                    AND 対象年月区分 = :WK対象年月区分
+                    AND 完了区分     = '0'
+               END-EXEC.
+               EXEC SQL WHENEVER NOT FOUND
+                 DO PERFORM SQL-ERRORP END-EXEC.
+
+               IF W-削除完了区分 = SPACE
+                 THEN
+      ** 前回の未完了実行が無い 
+      ** 新規に監査レコードを起票する
+                   MOVE  '0'          TO W-削除完了区分
+                   MOVE  '0'
+                          TO W-追加完了区分デパート
+                   MOVE  '0'          TO W-追加完了区分CVS
+                   MOVE  '0'          TO W-完了区分
+                   EXEC SQL AT :DB-NAME
+                     INSERT INTO XAT_JOB_AUDIT
+                       ( WKPGMID, DB接続先, 対象年月区分,
+                         対象Ｙ和暦区分, 実行開始時刻,
+                         削除完了区分,
+                         追加完了区分デパート,
+                         追加完了区分CVS,
+                         完了区分 )
+                       VALUES
+                       ( :WKPGMID, :DB-NAME, :WK対象年月区分,
+                         :WK対象Ｙ和暦区分,
+                         :W-実行開始時刻,
+                         :W-削除完了区分,
+                         :W-追加完了区分デパート,
+                         :W-追加完了区分CVS, :W-完了区分 )
+                   END-EXEC
+                   EXEC SQL AT :DB-NAME COMMIT WORK END-EXEC
+                 ELSE
+      ** 前回の未完了実行を再開する 
+      ** 完了済パスは読み直さず飛び越す
+                   MOVE '再開モード継続' TO D-メッセージ域
+                   CALL KXU002SC  USING  D-ログ域
+                   MOVE  W-実行開始時刻退避
+                          TO W-実行開始時刻
+                   IF W-削除完了区分 = '1'
+                     THEN SET 削除完了済である  TO TRUE
+                   END-IF
+                   IF W-追加完了区分デパート = '1'
+                     THEN SET デパート追加完了済である
+                       TO TRUE
+                   END-IF
+                   IF W-追加完了区分CVS = '1'
+                     THEN SET CVS追加完了済である  TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+       プレビュー集計処理.
+      *-----------------------------------------------------------------
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+           EXEC SQL WHENEVER SQLERROR DO PERFORM SQL-ERRORV END-EXEC.
+
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :EXIST-CNT
+               FROM HCT_OUT_MISE_DFILE_NEW TD
+              WHERE TD.対象年月 <= :WK対象年月区分
+                AND ((TD.チャネル区分 = '1'
+                      AND :W-デパート処理対象区分 = '1')
+                  OR (TD.チャネル区分 = '2'
+                      AND :W-CVS処理対象区分 = '1'))
+           END-EXEC.
+
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :SYS040-CNT
+               FROM                                                     
+                  HAT_TOKUI_KIHON  T1                                   
+                , HAT_TOKUI_BRAND  T2                                   
+                , HAT_TOKUI_SYOSAI T3                                   
+               WHERE                                                    
+                     T1.�Ώ۔N�� = :WK対象年月区分
+                 AND T1.対象Ｙ和暦区分 = :WK対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T1.���Ӑ�R�[�h�}�e              
+                 AND T2.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h�}�e              
+                 AND T3.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h�}�e           
+                 AND T2.�u�����h�R�[�h NOT IN
+                       (SELECT  変換元コード
+                          FROM XAT_BRAND_EXCL
+                         WHERE 対象年月区分
+                           <= :WK対象年月区分)
+      *           AND T2.������ IN ('0', '1', '2', '3')
+                 AND T1.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h                  
+                 AND T1.�Ώ۔N�� = T2.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T2.対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h                  
+                 AND T1.�Ώ۔N�� = T3.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T3.対象Ｙ和暦区分
+                 AND SUBSTR(T1.�x�X�����R�[�h,1,1) <>
+                     'X'
+           END-EXEC.
+
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :SYS045-CNT
+               FROM                                                     
+                  HAT_TOKUI_KIHON  T1                                   
+                , HCV_TOKUI_BRAND_CVS  T2                               
+                , HAT_TOKUI_SYOSAI T3                                   
+               WHERE                                                    
+                     T1.�Ώ۔N�� = :WK対象年月区分
+                 AND T1.対象Ｙ和暦区分 = :WK対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T1.���Ӑ�R�[�h�}�e              
+                 AND T2.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h�}�e              
+                 AND T3.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h�}�e           
+                 AND T2.�u�����h�R�[�h NOT IN
+                       (SELECT  変換元コード
+                          FROM XAT_BRAND_EXCL
+                         WHERE 対象年月区分
+                           <= :WK対象年月区分)
+      *           AND T2.������ IN ('0', '1', '2', '3')
+                 AND T1.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h                  
+                 AND T1.�Ώ۔N�� = T2.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T2.対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h
+                 AND T1.�Ώ۔N�� = T3.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T3.対象Ｙ和暦区分
+           END-EXEC.
+
+           IF デパート処理対象である
+             THEN
+               CONTINUE
+             ELSE
+               MOVE  0            TO SYS040-CNT
+           END-IF
+           IF CVS処理対象である
+             THEN
+               CONTINUE
+             ELSE
+               MOVE  0            TO SYS045-CNT
+           END-IF
+
+           MOVE 'PRV-DEL  ='   TO D-カウント区分
+           MOVE EXIST-CNT       TO D-カウント
+           CALL KXU002SC    USING D-ログ域
+           MOVE 'PRV-DEPT ='   TO D-カウント区分
+           MOVE SYS040-CNT      TO D-カウント
+           CALL KXU002SC    USING D-ログ域
+           MOVE 'PRV-CVS  ='   TO D-カウント区分
+           MOVE SYS045-CNT      TO D-カウント
+           CALL KXU002SC    USING D-ログ域.
+
+      *-----------------------------------------------------------------
+       帳票削除処理.
+      *-----------------------------------------------------------------
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+           EXEC SQL WHENEVER SQLERROR DO PERFORM SQL-ERRORD END-EXEC.
+
+      ** 稼働対象外チャネル(XAT_BRAND_SRC)の既存行は削除
+      ** せずに残す。削除しない行は帳票追加処理でも
+      ** 再投入されないため、対象外にする行を揃える
+      ** 。
+
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :EXIST-CNT
+               FROM HCT_OUT_MISE_DFILE_NEW TD
+              WHERE TD.対象年月 <= :WK対象年月区分
+                AND ((TD.チャネル区分 = '1'
+                      AND :W-デパート処理対象区分 = '1')
+                  OR (TD.チャネル区分 = '2'
+                      AND :W-CVS処理対象区分 = '1'))
+           END-EXEC.
+
+           EXEC SQL AT :DB-NAME
+             INSERT INTO HCT_OUT_MISE_DFILE_HIST
+               SELECT TD.*, :W-実行開始時刻
+                 FROM HCT_OUT_MISE_DFILE_NEW TD
+                WHERE TD.対象年月 <= :WK対象年月区分
+                  AND ((TD.チャネル区分 = '1'
+                        AND :W-デパート処理対象区分 = '1')
+                    OR (TD.チャネル区分 = '2'
+                        AND :W-CVS処理対象区分 = '1'))
+           END-EXEC.
+
+           EXEC SQL AT :DB-NAME
+            DELETE FROM  HCT_OUT_MISE_DFILE_NEW TD
+              WHERE TD.対象年月 <= :WK対象年月区分
+                AND ((TD.チャネル区分 = '1'
+                      AND :W-デパート処理対象区分 = '1')
+                  OR (TD.チャネル区分 = '2'
+                      AND :W-CVS処理対象区分 = '1'))
+           END-EXEC.
+           MOVE  SQLERRD(3)  TO  DELETE-CNT.
+
+           MOVE  EXIST-CNT    TO  W-削除前件数
+           COMPUTE W-件数差異 = DELETE-CNT - W-削除前件数
+           IF W-件数差異 < W-件数差異許容閾値
+             THEN
+               ADD  1  TO ERROR-CNT
+               MOVE '削除件数差異'       TO D-メッセージ域
+               CALL KXU002SC  USING  D-ログ域
+           END-IF
+
+           MOVE  '1'          TO W-削除完了区分
+           EXEC SQL AT :DB-NAME
+             UPDATE XAT_JOB_AUDIT
+                SET 削除完了区分 = :W-削除完了区分,
+                    削除件数     = :DELETE-CNT,
+                    削除前件数   = :W-削除前件数
+              WHERE WKPGMID     = :WKPGMID
+                AND DB接続先     = :DB-NAME
+                AND 対象年月区分 = :WK対象年月区分
+                AND 完了区分     = '0'
+           END-EXEC.
+           EXEC SQL AT :DB-NAME COMMIT WORK END-EXEC.
+           SET 削除完了済である  TO TRUE.
+
+           MOVE '帳票削除処理　完了' TO D-メッセージ域.
+           CALL KXU002SC   USING  D-ログ域.
                                                                         
       *-----------------------------------------------------------------
        SQL-ERRORD.                                                      
       *-----------------------------------------------------------------
-           MOVE  '�r�p�k�G���[ �䒠�폜����' TO D-���b�Z�[�W���.       
-           CALL  KXU002SC  USING  D-���O���.                           
+           MOVE  'データベースエラー 帳票削除処理' TO
+               D-メッセージ域.       
+           CALL  KXU002SC  USING  D-ログ域.
            EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.                
-           MOVE 'ORACLE ERROR DETECTED:' TO D-���b�Z�[�W���.           
-           MOVE SQLERRMC TO D-���b�Z�[�W���(25:100).                   
-           CALL KXU002SC USING D-���O���.                              
+           MOVE 'ORACLE ERROR DETECTED:' TO D-メッセージ域.
+           MOVE SQLERRMC TO D-メッセージ域(25:100).
+           CALL KXU002SC USING D-ログ域.
                                                                         
            EXEC SQL AT :DB-NAME ROLLBACK WORK RELEASE END-EXEC.         
                                                                         
@@ -314,24 +786,62 @@
            STOP RUN.                                                    
                                                                         
       *-----------------------------------------------------------------
-       �䒠�ǉ�����.                                                    
+       帳票追加処理.
       *-----------------------------------------------------------------
            EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.               
            EXEC SQL WHENEVER SQLERROR DO PERFORM SQL-ERRORI END-EXEC.   
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :SYS040-CNT
+               FROM                                                     
+                  HAT_TOKUI_KIHON  T1                                   
+                , HAT_TOKUI_BRAND  T2                                   
+                , HAT_TOKUI_SYOSAI T3                                   
+               WHERE                                                    
+                     T1.�Ώ۔N�� = :WK対象年月区分
+                 AND T1.対象Ｙ和暦区分 = :WK対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T1.���Ӑ�R�[�h�}�e              
+                 AND T2.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h�}�e              
+                 AND T3.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h�}�e           
+                 AND T2.�u�����h�R�[�h NOT IN
+                       (SELECT  変換元コード
+                          FROM XAT_BRAND_EXCL
+                         WHERE 対象年月区分
+                           <= :WK対象年月区分)
+      *           AND T2.������ IN ('0', '1', '2', '3')
+                 AND T1.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h                  
+                 AND T1.�Ώ۔N�� = T2.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T2.対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h                  
+                 AND T1.�Ώ۔N�� = T3.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T3.対象Ｙ和暦区分
+                 AND SUBSTR(T1.�x�X�����R�[�h,1,1) <>
+                     'X'
+           END-EXEC.
            EXEC SQL AT :DB-NAME                                         
             INSERT  INTO  HCT_OUT_MISE_DFILE_NEW                            
             SELECT                                                      
                :WK���N�x                                                
-              ,:WK�Ώ۔N���x                                            
+              ,:WK対象年月区分
               ,T.���Ӑ�R�[�h�}�e                                       
               ,T.�u�����h�R�[�h                                         
-              , CASE T.�����a�j0                                        
-                WHEN 'ZD0' THEN 'XA0'                                   
-                WHEN 'ZF0' THEN 'XB0'                                   
-                WHEN 'ZE0' THEN 'XC0'                                   
-                WHEN 'ZG0' THEN 'XD0'                                   
-                ELSE T.�����a�j0                                        
-                END                                                     
+              , NVL((SELECT 変換先コード FROM XAT_BRAND_MAP
+                       WHERE 用途区分 = '0'
+                         AND 変換元コード
+                             = T.�����a�j0
+                         AND 対象年月区分
+                             = (SELECT MAX(対象年月区分)
+                                  FROM XAT_BRAND_MAP
+                                 WHERE 用途区分 = '0'
+                                   AND 変換元コード
+                                       = T.�����a�j0
+                                   AND 対象年月区分
+                                      <= :WK対象年月区分)),
+                     T.�����a�j0)
               ,T.������                                               
               ,T.����N����                                             
               ,T.���N����                                             
@@ -655,22 +1165,30 @@
                 , HAT_TOKUI_BRAND  T2                                   
                 , HAT_TOKUI_SYOSAI T3                                   
                WHERE                                                    
-                     T1.�Ώ۔N�� = :WK�Ώ۔N���x                        
-                 AND T1.�Ώۂ`�a�敪 = :WK�Ώۂ`�a�敪                  
-                 AND T1.���Ӑ�R�[�h = T1.���Ӑ�R�[�h�}�e              
-                 AND T2.���Ӑ�R�[�h = T2.���Ӑ�R�[�h�}�e              
-                 AND T3.���Ӑ�R�[�h = T3.���Ӑ�R�[�h�}�e           
-                 AND T2.�u�����h�R�[�h NOT IN ('02', '20', '21', '23',
-                                               '13', '66','30',
-                                               '80', '81', '82')        
-      *           AND T2.������ IN ('0', '1', '2', '3')                 
-                 AND T1.���Ӑ�R�[�h = T2.���Ӑ�R�[�h                  
-                 AND T1.�Ώ۔N�� = T2.�Ώ۔N��                          
-                 AND T1.�Ώۂ`�a�敪 = T2.�Ώۂ`�a�敪                  
-                 AND T1.���Ӑ�R�[�h = T3.���Ӑ�R�[�h                  
-                 AND T1.�Ώ۔N�� = T3.�Ώ۔N��                          
-                 AND T1.�Ώۂ`�a�敪 = T3.�Ώۂ`�a�敪                  
-                 AND SUBSTR(T1.�x�X�����R�[�h,1,1) <> 'X'
+                     T1.�Ώ۔N�� = :WK対象年月区分
+                 AND T1.対象Ｙ和暦区分 = :WK対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T1.���Ӑ�R�[�h�}�e              
+                 AND T2.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h�}�e              
+                 AND T3.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h�}�e           
+                 AND T2.�u�����h�R�[�h NOT IN
+                       (SELECT  変換元コード
+                          FROM XAT_BRAND_EXCL
+                         WHERE 対象年月区分
+                           <= :WK対象年月区分)
+      *           AND T2.������ IN ('0', '1', '2', '3')
+                 AND T1.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h                  
+                 AND T1.�Ώ۔N�� = T2.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T2.対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h                  
+                 AND T1.�Ώ۔N�� = T3.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T3.対象Ｙ和暦区分
+                 AND SUBSTR(T1.�x�X�����R�[�h,1,1) <>
+                     'X'
               ) T                                                       
              ,(                                                         
               SELECT                                                    
@@ -678,234 +1196,234 @@
                 ,NVL(D1.�u�����h�ϊ��R�[�h,S1.�u�����h�R�[�h)           
                   AS �u�����h�R�[�h                                     
        /* �O�N���i */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i01                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i02                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i03                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i04                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i05                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i06                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i07                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i08                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i09                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                    THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END) 
                   AS �O�N���i10                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i11                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i12                                         
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i���                                       
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i����                                       
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i�݌v                                       
                                                                         
        /* �O�N���� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����01          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����02          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����03          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����04          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����05          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����06          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����07          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����08          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����09          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����10          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����11          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N�������        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N��������        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N�����݌v        
                                                                         
        /* �O�N�`�� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��01          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��02          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��03          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��04          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��05          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��06          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��07          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��08          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��09          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��10          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��11          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`�ԏ��        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`�ԉ���        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`�ԗ݌v        
                                                                         
        /* �O�N�a�� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��01          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��02          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��03          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��04          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��05          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��06          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��07          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��08          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��09          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��10          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��11          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a�ԏ��        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a�ԉ���        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a�ԗ݌v        
                                                                         
        /* �O�N��� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���01        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���02        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���03        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���04        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���05        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���06        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���07        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���08        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���09        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���10        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���11        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���12        
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N��ԏ��      
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N��ԉ���      
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N��ԗ݌v      
                                                                         
        /* �O�N������ */                                                 
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.���������z ELSE 0 END) AS �O�N������01        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.���������z ELSE 0 END) AS �O�N������02        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.���������z ELSE 0 END) AS �O�N������03        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.���������z ELSE 0 END) AS �O�N������04        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.���������z ELSE 0 END) AS �O�N������05        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.���������z ELSE 0 END) AS �O�N������06        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.���������z ELSE 0 END) AS �O�N������07        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.���������z ELSE 0 END) AS �O�N������08        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.���������z ELSE 0 END) AS �O�N������09        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                   THEN S1.���������z ELSE 0 END) AS �O�N������10        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.���������z ELSE 0 END) AS �O�N������11       
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.���������z ELSE 0 END) AS �O�N������12        
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.���������z ELSE 0 END) AS �O�N���������      
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.���������z ELSE 0 END) AS �O�N����������      
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.���������z ELSE 0 END) AS �O�N�������݌v      
                                                                         
        /* �O�N�ӔC�z */                                                 
@@ -926,234 +1444,270 @@
                 ,'0' AS �O�N�ӔC�z�݌v                                  
                                                                         
        /* ���N���i */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i01                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i02                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i03                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i04                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i05                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i06                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i07                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i08                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i09                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i10                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i11                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i12                                         
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i���                                       
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i����                                       
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i�݌v                                       
                                                                         
        /* ���N���� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����01          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����02          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����03          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����04          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����05          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����06          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����07          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����08          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����09          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.�����i���z ELSE 0 END) AS ���N����10          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.�����i���z ELSE 0 END) AS ���N����11          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.�����i���z ELSE 0 END) AS ���N����12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.�����i���z ELSE 0 END) AS ���N�������        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�����i���z ELSE 0 END) AS ���N��������        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�����i���z ELSE 0 END) AS ���N�����݌v        
                                                                         
        /* ���N�`�� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��01          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��02          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��03          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��04          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��05          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��06          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��07          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��08          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��09          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��10          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��11          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`�ԏ��        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`�ԉ���        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`�ԗ݌v        
                                                                         
        /* ���N�a�� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��01          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��02          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��03          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��04          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��05          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��06          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��07          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��08          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��09          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��10          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��11          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a�ԏ��        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a�ԉ���        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a�ԗ݌v        
                                                                         
        /* ���N��� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���01        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���02        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���03        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���04        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���05        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���06        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���07        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���08        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���09        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���10        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���11        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���12        
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N��ԏ��      
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N��ԉ���      
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N��ԗ݌v      
                                                                         
        /* ���N������ */                                                 
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.���������z ELSE 0 END) AS ���N������01        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.���������z ELSE 0 END) AS ���N������02        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.���������z ELSE 0 END) AS ���N������03        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.���������z ELSE 0 END) AS ���N������04        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.���������z ELSE 0 END) AS ���N������05        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.���������z ELSE 0 END) AS ���N������06        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.���������z ELSE 0 END) AS ���N������07        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.���������z ELSE 0 END) AS ���N������08        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.���������z ELSE 0 END) AS ���N������09        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.���������z ELSE 0 END) AS ���N������10        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.���������z ELSE 0 END) AS ���N������11        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.���������z ELSE 0 END) AS ���N������12        
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.���������z ELSE 0 END) AS ���N���������      
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.���������z ELSE 0 END) AS ���N����������      
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.���������z ELSE 0 END) AS ���N�������݌v      
                                                                         
        /* ���N�ӔC�z */                                                 
@@ -1175,28 +1729,37 @@
                                                                         
                FROM                                                     
                   HCT_SALES_PERFORMANCE  S1                             
-                ,(SELECT '02' AS �u�����h�R�[�h                         
-                        ,'01' AS �u�����h�ϊ��R�[�h FROM dual           
-                  UNION ALL                                             
-                  SELECT '20','19' FROM dual                            
-                  UNION ALL                                             
-                  SELECT '21','10' FROM dual                            
-       /* 2011.10.20 ADD �ْ߰ǉ� */   
-                  UNION ALL                                             
-                  SELECT '66','65' FROM dual                            
-       /* 2011.11.17 ADD CVS50�ǉ� */   
-                  UNION ALL                                             
-                  SELECT '30','12' FROM dual                            
-                  UNION ALL                                             
-                  SELECT '23','22' FROM dual                            
-                 ) D1                                                   
+                ,(SELECT  変換元コード
+                          AS �u�����h�R�[�h
+                        ,変換先コード
+                          AS �u�����h�ϊ��R�[�h
+                    FROM XAT_BRAND_MAP M
+                   WHERE M.用途区分 = '1'
+                     AND M.対象年月区分
+                        <= :WK対象年月区分
+                     AND M.対象年月区分 =
+                         (SELECT MAX(M2.対象年月区分)
+                            FROM XAT_BRAND_MAP M2
+                           WHERE M2.用途区分
+                                 = M.用途区分
+                             AND M2.変換元コード
+                                 = M.変換元コード
+                             AND M2.対象年月区分
+                                <= :WK対象年月区分)
+                 ) D1
                WHERE                                                    
                      S1.�u�����h�R�[�h = D1.�u�����h�R�[�h (+)          
                  AND S1.�u�����h�R�[�h NOT IN ('90', '91', '92')        
-                 AND (  (   S1.������N�� >= :WK�O�N���o�J�n�N��      
-                        AND S1.������N�� <= :WK�O�N���o�I���N��)     
-                     OR (   S1.������N�� >= :WK���N���o�J�n�N��      
-                        AND S1.������N�� <= :WK���N���o�I���N��) )   
+                 AND (  (   S1.対象年月 >=
+                     :WK�O�N���o�J�n�N��      
+                        AND S1.対象年月 <=
+                            :WK�O�N���o�I���N��)
+                            
+                     OR (   S1.対象年月 >=
+                         :WK���N���o�J�n�N��      
+                        AND S1.対象年月 <=
+                            :WK���N���o�I���N��)
+                             )   
                GROUP BY                                                 
                      S1.���Ӑ�R�[�h�}�e                                
                     ,NVL(D1.�u�����h�ϊ��R�[�h,S1.�u�����h�R�[�h)       
@@ -1207,22 +1770,78 @@
                AND T.�u�����h�R�[�h = S.�u�����h�R�[�h (+)              
                                                                         
            END-EXEC.                                                    
-           MOVE  SQLERRD(3)  TO  INSERT-CNT.                            
-                                                                        
-           MOVE 'INSERT   ='   TO D-�J�E���g���o��                      
-           MOVE INSERT-CNT     TO D-�J�E���g                            
-           CALL KXU002SC    USING D-���O���                            
+           MOVE  SQLERRD(3)  TO  INSERT-CNT-DEPT.
 
-           MOVE '�䒠�ǉ������P����' TO D-���b�Z�[�W���.               
-           CALL KXU002SC   USING  D-���O���.                           
+           MOVE  SYS040-CNT   TO  W-削除前件数
+           COMPUTE W-件数差異 = INSERT-CNT-DEPT - W-削除前件数
+           IF W-件数差異 < W-件数差異許容閾値
+             THEN
+               ADD  1  TO ERROR-CNT
+               MOVE 'デパート件数差異' TO D-メッセージ域
+               CALL KXU002SC  USING  D-ログ域
+           END-IF
+
+           MOVE  '1'          TO W-追加完了区分デパート
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+           EXEC SQL AT :DB-NAME
+             UPDATE XAT_JOB_AUDIT
+                SET 追加完了区分デパート =
+                    :W-追加完了区分デパート,
+                    追加件数デパート = :INSERT-CNT-DEPT
+              WHERE WKPGMID     = :WKPGMID
+                AND DB接続先     = :DB-NAME
+                AND 対象年月区分 = :WK対象年月区分
+                AND 完了区分     = '0'
+           END-EXEC.
+           EXEC SQL AT :DB-NAME COMMIT WORK END-EXEC.
+           SET デパート追加完了済である  TO TRUE.
+
+           MOVE '帳票追加処理（デパート）完了' TO
+               D-メッセージ域.
+           CALL KXU002SC   USING  D-ログ域.
                                                                         
+      *-----------------------------------------------------------------
+       帳票追加処理ＣＶＳ.
+      *-----------------------------------------------------------------
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+           EXEC SQL WHENEVER SQLERROR DO PERFORM SQL-ERRORI END-EXEC.
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :SYS045-CNT
+               FROM                                                     
+                  HAT_TOKUI_KIHON  T1                                   
+                , HCV_TOKUI_BRAND_CVS  T2                               
+                , HAT_TOKUI_SYOSAI T3                                   
+               WHERE                                                    
+                     T1.�Ώ۔N�� = :WK対象年月区分
+                 AND T1.対象Ｙ和暦区分 = :WK対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T1.���Ӑ�R�[�h�}�e              
+                 AND T2.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h�}�e              
+                 AND T3.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h�}�e           
+                 AND T2.�u�����h�R�[�h NOT IN
+                       (SELECT  変換元コード
+                          FROM XAT_BRAND_EXCL
+                         WHERE 対象年月区分
+                           <= :WK対象年月区分)
+      *           AND T2.������ IN ('0', '1', '2', '3')
+                 AND T1.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h                  
+                 AND T1.�Ώ۔N�� = T2.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T2.対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h                  
+                 AND T1.�Ώ۔N�� = T3.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T3.対象Ｙ和暦区分
+           END-EXEC.
            EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.               
            EXEC SQL WHENEVER SQLERROR DO PERFORM SQL-ERRORI END-EXEC.   
            EXEC SQL AT :DB-NAME                                         
             INSERT  INTO  HCT_OUT_MISE_DFILE_NEW                        
             SELECT                                                      
                :WK���N�x                                                
-              ,:WK�Ώ۔N���x                                            
+              ,:WK対象年月区分
               ,T.���Ӑ�R�[�h�}�e                                       
               ,T.�u�����h�R�[�h                                         
               ,T.�����a�j0                                              
@@ -1549,21 +2168,28 @@
                 , HCV_TOKUI_BRAND_CVS  T2                               
                 , HAT_TOKUI_SYOSAI T3                                   
                WHERE                                                    
-                     T1.�Ώ۔N�� = :WK�Ώ۔N���x                        
-                 AND T1.�Ώۂ`�a�敪 = :WK�Ώۂ`�a�敪                  
-                 AND T1.���Ӑ�R�[�h = T1.���Ӑ�R�[�h�}�e              
-                 AND T2.���Ӑ�R�[�h = T2.���Ӑ�R�[�h�}�e              
-                 AND T3.���Ӑ�R�[�h = T3.���Ӑ�R�[�h�}�e           
-                 AND T2.�u�����h�R�[�h NOT IN ('02', '20', '21', '23',
-                                               '13', '66','30',
-                                               '80', '81', '82')        
-      *           AND T2.������ IN ('0', '1', '2', '3')                 
-                 AND T1.���Ӑ�R�[�h = T2.���Ӑ�R�[�h                  
-                 AND T1.�Ώ۔N�� = T2.�Ώ۔N��                          
-                 AND T1.�Ώۂ`�a�敪 = T2.�Ώۂ`�a�敪                  
-                 AND T1.���Ӑ�R�[�h = T3.���Ӑ�R�[�h                  
-                 AND T1.�Ώ۔N�� = T3.�Ώ۔N��                          
-                 AND T1.�Ώۂ`�a�敪 = T3.�Ώۂ`�a�敪                  
+                     T1.�Ώ۔N�� = :WK対象年月区分
+                 AND T1.対象Ｙ和暦区分 = :WK対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T1.���Ӑ�R�[�h�}�e              
+                 AND T2.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h�}�e              
+                 AND T3.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h�}�e           
+                 AND T2.�u�����h�R�[�h NOT IN
+                       (SELECT  変換元コード
+                          FROM XAT_BRAND_EXCL
+                         WHERE 対象年月区分
+                           <= :WK対象年月区分)
+      *           AND T2.������ IN ('0', '1', '2', '3')
+                 AND T1.���Ӑ�R�[�h =
+                     T2.���Ӑ�R�[�h                  
+                 AND T1.�Ώ۔N�� = T2.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T2.対象Ｙ和暦区分
+                 AND T1.���Ӑ�R�[�h =
+                     T3.���Ӑ�R�[�h                  
+                 AND T1.�Ώ۔N�� = T3.�Ώ۔N��
+                 AND T1.対象Ｙ和暦区分 = T3.対象Ｙ和暦区分
               ) T                                                       
              ,(                                                         
               SELECT                                                    
@@ -1571,234 +2197,234 @@
                 ,NVL(D1.�u�����h�ϊ��R�[�h,S1.�u�����h�R�[�h)           
                   AS �u�����h�R�[�h                                     
        /* �O�N���i */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i01                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i02                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i03                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i04                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i05                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i06                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i07                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i08                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i09                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                    THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END) 
                   AS �O�N���i10                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i11                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i12                                         
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i���                                       
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i����                                       
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS �O�N���i�݌v                                       
                                                                         
        /* �O�N���� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����01          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����02          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����03          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����04          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����05          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����06          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����07          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����08          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����09          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����10          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����11          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N����12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N�������        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N��������        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�����i���z ELSE 0 END) AS �O�N�����݌v        
                                                                         
        /* �O�N�`�� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��01          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��02          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��03          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��04          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��05          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��06          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��07          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��08          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��09          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��10          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��11          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`��12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`�ԏ��        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`�ԉ���        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS �O�N�`�ԗ݌v        
                                                                         
        /* �O�N�a�� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��01          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��02          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��03          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��04          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��05          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��06          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��07          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��08          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��09          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��10          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��11          
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a��12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a�ԏ��        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a�ԉ���        
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS �O�N�a�ԗ݌v        
                                                                         
        /* �O�N��� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���01        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���02        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���03        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���04        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���05        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���06        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���07        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���08        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���09        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���10        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���11        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N���12        
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N��ԏ��      
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N��ԉ���      
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.���ԕi���z ELSE 0 END) AS �O�N��ԗ݌v      
                                                                         
        /* �O�N������ */                                                 
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'01'
                   THEN S1.���������z ELSE 0 END) AS �O�N������01        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'02'
                   THEN S1.���������z ELSE 0 END) AS �O�N������02        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'03'
                   THEN S1.���������z ELSE 0 END) AS �O�N������03        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'04'
                   THEN S1.���������z ELSE 0 END) AS �O�N������04        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'05'
                   THEN S1.���������z ELSE 0 END) AS �O�N������05        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'06'
                   THEN S1.���������z ELSE 0 END) AS �O�N������06        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'07'
                   THEN S1.���������z ELSE 0 END) AS �O�N������07        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'08'
                   THEN S1.���������z ELSE 0 END) AS �O�N������08        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x||'09'
                   THEN S1.���������z ELSE 0 END) AS �O�N������09        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'10'
                   THEN S1.���������z ELSE 0 END) AS �O�N������10        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'11'
                   THEN S1.���������z ELSE 0 END) AS �O�N������11        
-                ,SUM(CASE WHEN S1.������N�� = :WK�O�N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK�O�N�x ||'12'
                   THEN S1.���������z ELSE 0 END) AS �O�N������12        
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x||'06'
                   THEN S1.���������z ELSE 0 END) AS �O�N���������      
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'07'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'07'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.���������z ELSE 0 END) AS �O�N����������      
-                ,SUM(CASE WHEN S1.������N�� >= :WK�O�N�x||'01'       
-                  AND S1.������N�� <= :WK�O�N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >= :WK�O�N�x||'01'
+                  AND S1.対象年月 <= :WK�O�N�x ||'12'
                   THEN S1.���������z ELSE 0 END) AS �O�N�������݌v      
                                                                         
        /* �O�N�ӔC�z */                                                 
@@ -1819,234 +2445,270 @@
                 ,'0' AS �O�N�ӔC�z�݌v                                  
                                                                         
        /* ���N���i */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i01                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i02                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i03                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i04                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i05                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i06                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i07                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i08                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i09                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i10                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i11                                         
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i12                                         
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i���                                       
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i����                                       
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�����i���z+�`�ԕi���z+�a�ԕi���z ELSE 0 END)  
                   AS ���N���i�݌v                                       
                                                                         
        /* ���N���� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����01          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����02          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����03          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����04          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����05          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����06          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����07          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����08          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.�����i���z ELSE 0 END) AS ���N����09          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.�����i���z ELSE 0 END) AS ���N����10          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.�����i���z ELSE 0 END) AS ���N����11          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.�����i���z ELSE 0 END) AS ���N����12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.�����i���z ELSE 0 END) AS ���N�������        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�����i���z ELSE 0 END) AS ���N��������        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�����i���z ELSE 0 END) AS ���N�����݌v        
                                                                         
        /* ���N�`�� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��01          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��02          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��03          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��04          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��05          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��06          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��07          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��08          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��09          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��10          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��11          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`��12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`�ԏ��        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`�ԉ���        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�`�ԕi���z ELSE 0 END) AS ���N�`�ԗ݌v        
                                                                         
        /* ���N�a�� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��01          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��02          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��03          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��04          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��05          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��06          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��07          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��08          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��09          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��10          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��11          
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a��12          
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a�ԏ��        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a�ԉ���        
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.�a�ԕi���z ELSE 0 END) AS ���N�a�ԗ݌v        
                                                                         
        /* ���N��� */                                                   
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���01        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���02        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���03        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���04        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���05        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���06        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���07        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���08        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���09        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���10        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���11        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N���12        
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N��ԏ��      
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N��ԉ���      
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.���ԕi���z ELSE 0 END) AS ���N��ԗ݌v      
                                                                         
        /* ���N������ */                                                 
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'01'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'01'
                   THEN S1.���������z ELSE 0 END) AS ���N������01        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'02'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'02'
                   THEN S1.���������z ELSE 0 END) AS ���N������02        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'03'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'03'
                   THEN S1.���������z ELSE 0 END) AS ���N������03        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'04'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'04'
                   THEN S1.���������z ELSE 0 END) AS ���N������04        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'05'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'05'
                   THEN S1.���������z ELSE 0 END) AS ���N������05        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'06'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'06'
                   THEN S1.���������z ELSE 0 END) AS ���N������06        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'07'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'07'
                   THEN S1.���������z ELSE 0 END) AS ���N������07        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'08'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'08'
                   THEN S1.���������z ELSE 0 END) AS ���N������08        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x||'09'        
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x||'09'
                   THEN S1.���������z ELSE 0 END) AS ���N������09        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'10'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'10'     
                   THEN S1.���������z ELSE 0 END) AS ���N������10        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'11'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'11'     
                   THEN S1.���������z ELSE 0 END) AS ���N������11        
-                ,SUM(CASE WHEN S1.������N�� = :WK���N�x ||'12'     
+                ,SUM(CASE WHEN S1.対象年月 = :WK���N�x
+                    ||'12'     
                   THEN S1.���������z ELSE 0 END) AS ���N������12        
                                                                         
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x||'06'                
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x||'06'
                   THEN S1.���������z ELSE 0 END) AS ���N���������      
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'07'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'07'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.���������z ELSE 0 END) AS ���N����������      
-                ,SUM(CASE WHEN S1.������N�� >= :WK���N�x||'01'       
-                  AND S1.������N�� <= :WK���N�x ||'12'             
+                ,SUM(CASE WHEN S1.対象年月 >=
+                    :WK���N�x||'01'       
+                  AND S1.対象年月 <= :WK���N�x ||'12'
                   THEN S1.���������z ELSE 0 END) AS ���N�������݌v      
                                                                         
        /* ���N�ӔC�z */                                                 
@@ -2068,28 +2730,37 @@
                                                                         
                FROM                                                     
                   HCT_SALES_PERFORMANCE  S1                             
-                ,(SELECT '02' AS �u�����h�R�[�h                         
-                        ,'01' AS �u�����h�ϊ��R�[�h FROM dual           
-                  UNION ALL                                             
-                  SELECT '20','19' FROM dual                            
-                  UNION ALL                                             
-                  SELECT '21','10' FROM dual                            
-       /* 2011.10.20 ADD �ْ߰ǉ� */   
-                  UNION ALL                                             
-                  SELECT '66','65' FROM dual                            
-       /* 2011.11.17 ADD CVS50�ǉ� */   
-                  UNION ALL                                             
-                  SELECT '30','12' FROM dual                            
-                  UNION ALL                                             
-                  SELECT '23','22' FROM dual                            
-                 ) D1                                                   
+                ,(SELECT  変換元コード
+                          AS �u�����h�R�[�h
+                        ,変換先コード
+                          AS �u�����h�ϊ��R�[�h
+                    FROM XAT_BRAND_MAP M
+                   WHERE M.用途区分 = '1'
+                     AND M.対象年月区分
+                        <= :WK対象年月区分
+                     AND M.対象年月区分 =
+                         (SELECT MAX(M2.対象年月区分)
+                            FROM XAT_BRAND_MAP M2
+                           WHERE M2.用途区分
+                                 = M.用途区分
+                             AND M2.変換元コード
+                                 = M.変換元コード
+                             AND M2.対象年月区分
+                                <= :WK対象年月区分)
+                 ) D1
                WHERE                                                    
                      S1.�u�����h�R�[�h = D1.�u�����h�R�[�h (+)          
                  AND S1.�u�����h�R�[�h NOT IN ('90', '91', '92')        
-                 AND (  (   S1.������N�� >= :WK�O�N���o�J�n�N��      
-                        AND S1.������N�� <= :WK�O�N���o�I���N��)     
-                     OR (   S1.������N�� >= :WK���N���o�J�n�N��      
-                        AND S1.������N�� <= :WK���N���o�I���N��) )   
+                 AND (  (   S1.対象年月 >=
+                     :WK�O�N���o�J�n�N��      
+                        AND S1.対象年月 <=
+                            :WK�O�N���o�I���N��)
+                            
+                     OR (   S1.対象年月 >=
+                         :WK���N���o�J�n�N��      
+                        AND S1.対象年月 <=
+                            :WK���N���o�I���N��)
+                             )   
                GROUP BY                                                 
                      S1.���Ӑ�R�[�h�}�e                                
                     ,NVL(D1.�u�����h�ϊ��R�[�h,S1.�u�����h�R�[�h)       
@@ -2100,20 +2771,45 @@
                AND T.�u�����h�R�[�h = S.�u�����h�R�[�h (+)              
                                                                         
            END-EXEC.                                                    
-           MOVE  SQLERRD(3)  TO  INSERT-CNT.                            
-                                                                        
-           MOVE '�䒠�ǉ������Q����' TO D-���b�Z�[�W���.               
-           CALL KXU002SC   USING  D-���O���.                           
+           MOVE  SQLERRD(3)  TO  INSERT-CNT-CVS.
+
+           MOVE  SYS045-CNT   TO  W-削除前件数
+           COMPUTE W-件数差異 = INSERT-CNT-CVS - W-削除前件数
+           IF W-件数差異 < W-件数差異許容閾値
+             THEN
+               ADD  1  TO ERROR-CNT
+               MOVE 'CVS件数差異'     TO D-メッセージ域
+               CALL KXU002SC  USING  D-ログ域
+           END-IF
+
+           MOVE  '1'          TO W-追加完了区分CVS
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+           EXEC SQL AT :DB-NAME
+             UPDATE XAT_JOB_AUDIT
+                SET 追加完了区分CVS = :W-追加完了区分CVS,
+                    追加件数CVS     = :INSERT-CNT-CVS
+              WHERE WKPGMID     = :WKPGMID
+                AND DB接続先     = :DB-NAME
+                AND 対象年月区分 = :WK対象年月区分
+                AND 完了区分     = '0'
+           END-EXEC.
+           EXEC SQL AT :DB-NAME COMMIT WORK END-EXEC.
+           SET CVS追加完了済である  TO TRUE.
+
+           MOVE '帳票追加処理ＣＶＳ　完了' TO
+               D-メッセージ域.
+           CALL KXU002SC   USING  D-ログ域.
                                                                         
       *-----------------------------------------------------------------
        SQL-ERRORI.                                                      
       *-----------------------------------------------------------------
-           MOVE  '�r�p�k�G���[ �䒠�ǉ�����' TO D-���b�Z�[�W���.       
-           CALL  KXU002SC  USING  D-���O���.                           
+           MOVE  'データベースエラー 帳票追加処理' TO
+               D-メッセージ域.       
+           CALL  KXU002SC  USING  D-ログ域.
            EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.                
-           MOVE 'ORACLE ERROR DETECTED:' TO D-���b�Z�[�W���.           
-           MOVE SQLERRMC TO D-���b�Z�[�W���(25:100).                   
-           CALL KXU002SC USING D-���O���.                              
+           MOVE 'ORACLE ERROR DETECTED:' TO D-メッセージ域.
+           MOVE SQLERRMC TO D-メッセージ域(25:100).
+           CALL KXU002SC USING D-ログ域.
                                                                         
            EXEC SQL AT :DB-NAME ROLLBACK WORK RELEASE END-EXEC.         
                                                                         
@@ -2121,17 +2817,209 @@
            STOP RUN.                                                    
                                                                         
       *-----------------------------------------------------------------
-       �I������.                                                        
       *-----------------------------------------------------------------
-           EXEC SQL AT :DB-NAME COMMIT WORK RELEASE END-EXEC.           
-           MOVE 'DELETE   ='   TO D-�J�E���g���o��                      
-           MOVE DELETE-CNT     TO D-�J�E���g                            
-           CALL KXU002SC    USING D-���O���                            
-           MOVE 'INSERT   ='   TO D-�J�E���g���o��                      
-           MOVE INSERT-CNT     TO D-�J�E���g                            
-           CALL KXU002SC    USING D-���O���                            
-           MOVE 'END       '   TO D-�J�E���g���o��.                     
-           CALL KXU002SC   USING  D-���O���.                           
-           STOP RUN.                                                    
+       変更点報告処理.
+      *-----------------------------------------------------------------
+      ** HCT_OUT_MISE_DFILE_HIST(削除前スナップショット)と
+      ** 今回投入した
+      ** HCT_OUT_MISE_DFILE_NEWを店舗単位で突き合わせ、追
+      ** 加/削除と
+      ** ブランドコード／チャネル区分／新規区分の変
+      ** 更店舗数を報告する。
+
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+           EXEC SQL WHENEVER SQLERROR DO PERFORM SQL-ERRORV END-EXEC.
+
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :ADDED-CNT
+               FROM HCT_OUT_MISE_DFILE_NEW TD
+              WHERE TD.対象年月 <= :WK対象年月区分
+                AND ((TD.チャネル区分 = '1'
+                      AND :W-デパート処理対象区分 = '1')
+                  OR (TD.チャネル区分 = '2'
+                      AND :W-CVS処理対象区分 = '1'))
+                AND NOT EXISTS
+                    (SELECT 1
+                       FROM HCT_OUT_MISE_DFILE_HIST TH
+                      WHERE TH.実行開始時刻
+                            = :W-実行開始時刻
+                        AND TH.���Ӑ�R�[�h�}�e
+                            = TD.���Ӑ�R�[�h�}�e)
+           END-EXEC.
+
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :REMOVED-CNT
+               FROM HCT_OUT_MISE_DFILE_HIST TH
+              WHERE TH.実行開始時刻
+                    = :W-実行開始時刻
+                AND ((TH.チャネル区分 = '1'
+                      AND :W-デパート処理対象区分 = '1')
+                  OR (TH.チャネル区分 = '2'
+                      AND :W-CVS処理対象区分 = '1'))
+                AND NOT EXISTS
+                    (SELECT 1
+                       FROM HCT_OUT_MISE_DFILE_NEW TD
+                      WHERE TD.対象年月
+                            <= :WK対象年月区分
+                        AND TD.���Ӑ�R�[�h�}�e
+                            = TH.���Ӑ�R�[�h�}�e)
+           END-EXEC.
+
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :BRAND-CHG-CNT
+               FROM HCT_OUT_MISE_DFILE_NEW   TD
+                  , HCT_OUT_MISE_DFILE_HIST  TH
+              WHERE TD.対象年月 <= :WK対象年月区分
+                AND TH.実行開始時刻
+                    = :W-実行開始時刻
+                AND TD.���Ӑ�R�[�h�}�e
+                    = TH.���Ӑ�R�[�h�}�e
+                AND ((TD.チャネル区分 = '1'
+                      AND :W-デパート処理対象区分 = '1')
+                  OR (TD.チャネル区分 = '2'
+                      AND :W-CVS処理対象区分 = '1'))
+                AND TD.�u�����h�R�[�h
+                   <> TH.�u�����h�R�[�h
+           END-EXEC.
+
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :CHANNEL-CHG-CNT
+               FROM HCT_OUT_MISE_DFILE_NEW   TD
+                  , HCT_OUT_MISE_DFILE_HIST  TH
+              WHERE TD.対象年月 <= :WK対象年月区分
+                AND TH.実行開始時刻
+                    = :W-実行開始時刻
+                AND TD.���Ӑ�R�[�h�}�e
+                    = TH.���Ӑ�R�[�h�}�e
+                AND ((TD.チャネル区分 = '1'
+                      AND :W-デパート処理対象区分 = '1')
+                  OR (TD.チャネル区分 = '2'
+                      AND :W-CVS処理対象区分 = '1'))
+                AND TD.�`���l���敪
+                   <> TH.�`���l���敪
+           END-EXEC.
+
+           EXEC SQL AT :DB-NAME
+             SELECT COUNT(*) INTO :NEWKBN-CHG-CNT
+               FROM HCT_OUT_MISE_DFILE_NEW   TD
+                  , HCT_OUT_MISE_DFILE_HIST  TH
+              WHERE TD.対象年月 <= :WK対象年月区分
+                AND TH.実行開始時刻
+                    = :W-実行開始時刻
+                AND TD.���Ӑ�R�[�h�}�e
+                    = TH.���Ӑ�R�[�h�}�e
+                AND ((TD.チャネル区分 = '1'
+                      AND :W-デパート処理対象区分 = '1')
+                  OR (TD.チャネル区分 = '2'
+                      AND :W-CVS処理対象区分 = '1'))
+                AND TD.��N�x�V�K�敪
+                   <> TH.��N�x�V�K�敪
+           END-EXEC.
+
+           COMPUTE UPDATE-CNT = INSERT-CNT-DEPT + INSERT-CNT-CVS
+
+           IF EXIST-CNT > (INSERT-CNT-DEPT + INSERT-CNT-CVS)
+             THEN
+               COMPUTE NOT-EXIST-CNT =
+                       EXIST-CNT - (INSERT-CNT-DEPT + INSERT-CNT-CVS)
+             ELSE
+               MOVE  0            TO NOT-EXIST-CNT
+           END-IF
+
+           MOVE 'CHANGE   ='   TO D-カウント区分
+           MOVE UPDATE-CNT     TO D-カウント
+           CALL KXU002SC    USING D-ログ域
+           MOVE 'DROPPED  ='   TO D-カウント区分
+           MOVE NOT-EXIST-CNT  TO D-カウント
+           CALL KXU002SC    USING D-ログ域
+           MOVE 'ADDED    ='   TO D-カウント区分
+           MOVE ADDED-CNT       TO D-カウント
+           CALL KXU002SC    USING D-ログ域
+           MOVE 'REMOVED  ='   TO D-カウント区分
+           MOVE REMOVED-CNT     TO D-カウント
+           CALL KXU002SC    USING D-ログ域
+           MOVE 'BRAND-CHG='   TO D-カウント区分
+           MOVE BRAND-CHG-CNT   TO D-カウント
+           CALL KXU002SC    USING D-ログ域
+           MOVE 'CHAN-CHG ='   TO D-カウント区分
+           MOVE CHANNEL-CHG-CNT TO D-カウント
+           CALL KXU002SC    USING D-ログ域
+           MOVE 'NEWKBN-CH='   TO D-カウント区分
+           MOVE NEWKBN-CHG-CNT  TO D-カウント
+           CALL KXU002SC    USING D-ログ域
+
+           IF NOT-EXIST-CNT > (W-件数差異許容閾値 * -1)
+             THEN
+               ADD  1  TO ERROR-CNT
+               MOVE 'DFILE件数減少' TO D-メッセージ域
+               CALL KXU002SC  USING  D-ログ域
+           END-IF.
+
+      *-----------------------------------------------------------------
+       SQL-ERRORV.
+      *-----------------------------------------------------------------
+           MOVE  'データベースエラー 変更点報告処理' TO
+               D-メッセージ域.
+           CALL  KXU002SC  USING  D-ログ域.
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           MOVE 'ORACLE ERROR DETECTED:' TO D-メッセージ域.
+           MOVE SQLERRMC TO D-メッセージ域(25:100).
+           CALL KXU002SC USING D-ログ域.
+
+           EXEC SQL AT :DB-NAME ROLLBACK WORK RELEASE END-EXEC.
+
+           MOVE ABND-CODE TO RETURN-CODE
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       終了処理.
+      *-----------------------------------------------------------------
+           COMPUTE INSERT-CNT = INSERT-CNT-DEPT + INSERT-CNT-CVS
+
+           ACCEPT  W-実行終了時刻(1:8)  FROM DATE YYYYMMDD
+           ACCEPT  W-実行終了時刻(9:6)  FROM TIME
+           MOVE  '1'          TO W-完了区分
+
+           IF プレビューモードである
+             THEN
+               CONTINUE
+             ELSE
+               EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC.
+               EXEC SQL AT :DB-NAME
+                 UPDATE XAT_JOB_AUDIT
+                    SET 実行終了時刻     = :W-実行終了時刻,
+                        完了区分         = :W-完了区分,
+                        削除件数         = :DELETE-CNT,
+                        追加件数デパート = :INSERT-CNT-DEPT,
+                        追加件数CVS      = :INSERT-CNT-CVS
+                  WHERE WKPGMID     = :WKPGMID
+                    AND DB接続先     = :DB-NAME
+                    AND 対象年月区分 = :WK対象年月区分
+                    AND 完了区分     = '0'
+               END-EXEC
+           END-IF
+
+           EXEC SQL AT :DB-NAME COMMIT WORK RELEASE END-EXEC.
+
+           IF プレビューモードである
+             THEN
+               CONTINUE
+             ELSE
+               MOVE 'DELETE   ='   TO D-カウント区分
+               MOVE DELETE-CNT     TO D-カウント
+               CALL KXU002SC    USING D-ログ域
+               MOVE 'INS-DEPT ='   TO D-カウント区分
+               MOVE INSERT-CNT-DEPT TO D-カウント
+               CALL KXU002SC    USING D-ログ域
+               MOVE 'INS-CVS  ='   TO D-カウント区分
+               MOVE INSERT-CNT-CVS TO D-カウント
+               CALL KXU002SC    USING D-ログ域
+               MOVE 'INSERT   ='   TO D-カウント区分
+               MOVE INSERT-CNT     TO D-カウント
+               CALL KXU002SC    USING D-ログ域
+               MOVE 'ERROR    ='   TO D-カウント区分
+               MOVE ERROR-CNT      TO D-カウント
+               CALL KXU002SC    USING D-ログ域
+           END-IF.
                                                                         
       *-----------------------------------------------------------------
